@@ -13,6 +13,48 @@
                SELECT OUTPUT-REPORT ASSIGN TO 'reportcob.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
 
+               SELECT CSV-REPORT ASSIGN TO 'reportcob.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT REJECTED-REPORT
+               ASSIGN TO 'rejected-submissions.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECTED-STATUS.
+
+               SELECT PENALTY-REPORT
+               ASSIGN TO 'penalty-report.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT AUDIT-REPORT
+               ASSIGN TO 'audit-trail.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+               SELECT CONTROL-FILE
+               ASSIGN TO 'contest-control.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS.
+
+               SELECT CHECKPOINT-FILE
+               ASSIGN TO 'checkpoint.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+      * SCRATCH FILES USED ONLY BY TRUNCATE-AUDIT-LOG/TRUNCATE-
+      * REJECTED-LOG (SEE LOAD-CHECKPOINT) TO ROLL audit-trail.txt AND
+      * rejected-submissions.txt BACK TO THE LINE COUNT THE RESTORED
+      * CHECKPOINT ACTUALLY ACCOUNTS FOR, BEFORE OPEN-INCREMENTAL-
+      * REPORTS RESUMES APPENDING TO THEM.
+               SELECT AUDIT-TEMP
+               ASSIGN TO 'audit-trail.tmp'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-TEMP-STATUS.
+
+               SELECT REJECTED-TEMP
+               ASSIGN TO 'rejected-submissions.tmp'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECTED-TEMP-STATUS.
+
        DATA DIVISION.
            FILE SECTION.
            FD TEAMS.
@@ -25,45 +67,138 @@
               05 PROB-ID PIC 9(1).
               05 OUTCOME PIC A(19).
               05 SCORE PIC 9(3).
+              05 SUBMIT-TIME PIC 9(4).
            FD OUTPUT-REPORT.
            01 OUTPUT-HEADER.
               05 OUTPUT-LINE PIC A(104).
            01 OUTPUT-NEWLINE PIC A.
               
            01 OUTPUT-DATA.
+              05 OUTPUT-RANK PIC ZZ9.
+              05 FILL PIC A.
               05 OUTPUT-NAME PIC A(15).
-              05 OUTPUT-PROB-1 PIC A(3).
+              05 OUTPUT-PROB-1 PIC A(3) VALUE "(0)".
               05 OUTPUT-SCORE-1 PIC ZZ9.
               05 FILL PIC A.
-              05 OUTPUT-PROB-2 PIC A(3).
+              05 OUTPUT-PROB-2 PIC A(3) VALUE "(1)".
               05 OUTPUT-SCORE-2 PIC ZZ9.
               05 FILL PIC A.
-              05 OUTPUT-PROB-3 PIC A(3).
+              05 OUTPUT-PROB-3 PIC A(3) VALUE "(2)".
               05 OUTPUT-SCORE-3 PIC ZZ9.
               05 FILL PIC A.
-              05 OUTPUT-PROB-4 PIC A(3).
+              05 OUTPUT-PROB-4 PIC A(3) VALUE "(3)".
               05 OUTPUT-SCORE-4 PIC ZZ9.
               05 FILL PIC A.
-              05 OUTPUT-PROB-5 PIC A(3).
+              05 OUTPUT-PROB-5 PIC A(3) VALUE "(4)".
               05 OUTPUT-SCORE-5 PIC ZZ9.
               05 FILL PIC A.
-              05 OUTPUT-PROB-6 PIC A(3).
+              05 OUTPUT-PROB-6 PIC A(3) VALUE "(5)".
               05 OUTPUT-SCORE-6 PIC ZZ9.
               05 FILL PIC A.
-              05 OUTPUT-PROB-7 PIC A(3).
+              05 OUTPUT-PROB-7 PIC A(3) VALUE "(6)".
               05 OUTPUT-SCORE-7 PIC ZZ9.
               05 FILL PIC A.
-              05 OUTPUT-PROB-8 PIC A(3).
+              05 OUTPUT-PROB-8 PIC A(3) VALUE "(7)".
               05 OUTPUT-SCORE-8 PIC ZZ9.
               05 FILL PIC A.
-              05 OUTPUT-PROB-9 PIC A(3).
+              05 OUTPUT-PROB-9 PIC A(3) VALUE "(8)".
               05 OUTPUT-SCORE-9 PIC ZZ9.
-              05 FILL PIC A. 
-              05 OUTPUT-PROB-10 PIC A(3).
+              05 FILL PIC A.
+              05 OUTPUT-PROB-10 PIC A(3) VALUE "(9)".
               05 OUTPUT-SCORE-10 PIC ZZ9.
               05 FILL PIC A.
-              05 OUTPUT-TOTAL PIC A(2).
-              05 OUTPUT-TOTALSCORE PIC ZZZ9. 
+              05 OUTPUT-TOTAL PIC A(2) VALUE "T:".
+              05 OUTPUT-TOTALSCORE PIC ZZZ9.
+
+      * CSV-DATA IS ONE FLAT FIELD, NOT A RANK/NAME/SCORE-n LAYOUT LIKE
+      * OUTPUT-DATA - EVERY VALUE IS WRITTEN OUT TRIMMED AND VARIABLE
+      * WIDTH (SEE WRITE-CSV-LINE) SO THE FILE PASTES STRAIGHT INTO A
+      * SPREADSHEET WITHOUT FIXED-WIDTH PADDING LEFT IN EACH CELL.
+           FD CSV-REPORT.
+           01 CSV-HEADER PIC X(80).
+           01 CSV-DATA PIC X(100).
+
+           FD REJECTED-REPORT.
+           01 REJECTED-HEADER.
+              05 REJECTED-HEADER-LINE PIC A(80).
+           01 REJECTED-DATA.
+              05 REJ-TEAM-NAME PIC A(15).
+              05 FILL PIC A.
+              05 REJ-PROB-ID PIC 9(1).
+              05 FILL PIC A.
+              05 REJ-SCORE PIC ZZ9.
+              05 FILL PIC A.
+              05 REJ-REASON PIC A(40).
+
+           FD PENALTY-REPORT.
+           01 PENALTY-HEADER.
+              05 PENALTY-HEADER-LINE PIC A(50).
+           01 PENALTY-DATA.
+              05 PENALTY-RANK PIC ZZ9.
+              05 FILL PIC A.
+              05 PENALTY-NAME PIC A(15).
+              05 FILL PIC A.
+              05 PENALTY-SOLVE-TEXT PIC A(8) VALUE "SOLVED:".
+              05 PENALTY-SOLVES PIC ZZ9.
+              05 FILL PIC A.
+              05 PENALTY-TIME-TEXT PIC A(9) VALUE "PENALTY:".
+              05 PENALTY-MINUTES PIC ZZZZ9.
+
+           FD AUDIT-REPORT.
+           01 AUDIT-HEADER.
+              05 AUDIT-HEADER-LINE PIC A(90).
+           01 AUDIT-DATA.
+              05 AUDIT-TEAM PIC A(15).
+              05 FILL PIC A.
+              05 AUDIT-PROB PIC 9(1).
+              05 FILL PIC A.
+              05 AUDIT-OUTCOME PIC A(19).
+              05 FILL PIC A.
+              05 AUDIT-SCORE PIC ZZ9.
+              05 FILL PIC A.
+              05 AUDIT-AVG PIC ZZZ9.99.
+              05 FILL PIC A.
+              05 AUDIT-ROBUST PIC ZZ9.
+              05 FILL PIC A.
+              05 AUDIT-FINAL PIC ZZZ9.99.
+
+           FD CONTROL-FILE.
+      * MATCHES WS-CONTEST-TITLE'S WIDTH SO A CONTROL-FILE TITLE CAN'T
+      * BE TRUNCATED ANY SHORTER THAN THE COMPILED-IN DEFAULT IT'S
+      * MEANT TO OVERRIDE.
+           01 CONTROL-FILE-LINE PIC X(50).
+
+      * ONE-RECORD SNAPSHOT OF HOW FAR A RUN HAS GOTTEN THROUGH
+      * submission-records.txt, WRITTEN PERIODICALLY DURING
+      * PROCESS-SUBMISSIONS AND ONE LAST TIME AT THE END OF A CLEAN
+      * RUN. CKPT-TEAM-TABLE IS A BYTE-FOR-BYTE COPY OF WS-TEAM-TABLE
+      * (SEE THE WS-TEAM-TABLE-X REDEFINES IN WORKING-STORAGE) SO A
+      * RESTART CAN PICK UP EVERY TEAM/PROBLEM'S RUNNING TOTALS
+      * WITHOUT RE-READING ANY SUBMISSION ALREADY ACCOUNTED FOR.
+           FD CHECKPOINT-FILE.
+           01 CHECKPOINT-RECORD.
+              05 CKPT-DONE-FLAG PIC X(1).
+              05 CKPT-SUBMIT-COUNT PIC 9(6).
+              05 CKPT-NUM-TEAMS PIC 9(3).
+              05 CKPT-TEAM-TABLE PIC X(29500).
+      * HOW MANY LINES audit-trail.txt/rejected-submissions.txt HELD AT
+      * THE MOMENT THIS CHECKPOINT WAS WRITTEN, SO A RESTART CAN ROLL
+      * THOSE FILES BACK TO EXACTLY THIS POINT BEFORE RESUMING (SEE
+      * TRUNCATE-AUDIT-LOG/TRUNCATE-REJECTED-LOG) INSTEAD OF DOUBLE-
+      * LOGGING WHATEVER WAS WRITTEN AFTER THIS CHECKPOINT BUT BEFORE
+      * THE RUN THAT WROTE IT DIED.
+              05 CKPT-AUDIT-LINE-COUNT PIC 9(7).
+              05 CKPT-REJECTED-LINE-COUNT PIC 9(7).
+
+      * RAW LINE-COPY RECORDS FOR TRUNCATE-AUDIT-LOG/TRUNCATE-REJECTED-
+      * LOG - SIZED TO THE WIDEST RECORD ON THE FILE THEY MIRROR SO A
+      * HEADER OR DATA LINE COPIES OVER INTACT REGARDLESS OF WHICH ONE
+      * IT IS.
+           FD AUDIT-TEMP.
+           01 AUDIT-TEMP-RECORD PIC X(90).
+
+           FD REJECTED-TEMP.
+           01 REJECTED-TEMP-RECORD PIC X(80).
 
            WORKING-STORAGE SECTION.
            01 HEADER-ONE.
@@ -75,6 +210,19 @@
               05 HEADER-TEXT PIC X(50) VALUE "Team Score Report".
               05 FILL PIC X(50) VALUE SPACES.
       *       05 END-TWO PIC X(4) VALUE "\r\n".
+           01 REJECTED-HEADING.
+              05 FILL PIC X(80) VALUE
+                 "TEAM NAME       PROB SCORE REASON".
+           01 PENALTY-HEADING.
+              05 FILL PIC X(50) VALUE
+                 "ICPC-STYLE STANDINGS BY SOLVE COUNT / PENALTY TIME".
+           01 CSV-HEADING.
+              05 FILL PIC X(80) VALUE
+                 "Rank,Team,P1,P2,P3,P4,P5,P6,P7,P8,P9,P10,Total".
+           01 AUDIT-HEADING.
+              05 FILL PIC X(90) VALUE
+                 "TEAM NAME       PROB OUTCOME             SCORE AVERAGE
+      -" ROBUST FINAL".
            01 TEAM.
               05 TEAM-NAME PIC A(15).
               05 PROB-1 PIC A(3) VALUE "(0)".
@@ -120,14 +268,67 @@
               05 WS-SUBMIT-NAME PIC A(15).
               05 WS-PROB-ID PIC 9(1).
               05 WS-OUTCOME PIC A(19).
+                 88 WS-OUTCOME-ACCEPTED VALUE "Accepted".
               05 WS-SCORE PIC 9(3) VALUE 0.
+              05 WS-SUBMIT-TIME PIC 9(4) VALUE 0.
            01 WS-SUBMIT-EOF PIC A(1) VALUE 'N'.
-           01 WS-STATUS PIC A(2).
+           01 WS-STATUS PIC X(2).
+
+      * CONTEST TITLE AND PROBLEM COUNT USED TO BE HARDCODED HERE AND IN
+      * HEADER-ONE'S VALUE CLAUSE. THE VALUES BELOW REMAIN THE DEFAULT
+      * IF contest-control.txt IS MISSING; LOAD-CONTROL OVERWRITES THEM
+      * FROM THE CONTROL FILE WHEN ONE IS PRESENT.
+           01 WS-CONTEST-TITLE PIC X(50)
+              VALUE "2018 CUHK CSE Programming Contest".
+           01 WS-NUM-PROBLEMS PIC 9(2) VALUE 10.
+           01 WS-CONTROL-EOF PIC A(1) VALUE 'N'.
+           01 WS-CONTROL-LINE-NUM PIC 9(1) VALUE ZERO.
 
-           01 WS-LAST-PROB-ID PIC 9(2) VALUE 99.
+      * CHECKPOINT/RESTART STATE. WS-SUBMIT-COUNT IS THE NUMBER OF
+      * submission-records.txt RECORDS SCORED SO FAR ACROSS THIS RUN
+      * AND ANY EARLIER, INTERRUPTED RUN THAT LEFT A CHECKPOINT BEHIND.
+      * WS-SKIP-TARGET IS A FIXED COPY OF WHATEVER COUNT WAS RESTORED
+      * FROM THE CHECKPOINT (ZERO IF THERE WAS NONE); WS-SKIP-COUNT
+      * COUNTS RECORDS READ SO FAR THIS RUN, SO PROCESS-SUBMISSIONS CAN
+      * TELL WHEN IT HAS CAUGHT UP TO THE RESTORED POSITION WITHOUT
+      * THAT COMPARISON DRIFTING AS WS-SUBMIT-COUNT KEEPS GROWING.
+           01 WS-CKPT-STATUS PIC X(2).
+           01 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 50.
+           01 WS-SUBMIT-COUNT PIC 9(6) VALUE ZERO.
+           01 WS-SKIP-COUNT PIC 9(6) VALUE ZERO.
+           01 WS-SKIP-TARGET PIC 9(6) VALUE ZERO.
+           01 WS-CKPT-QUOTIENT PIC 9(6) VALUE ZERO.
+           01 WS-CKPT-REMAINDER PIC 9(4) VALUE ZERO.
+           01 WS-REJECTED-STATUS PIC X(2).
+           01 WS-AUDIT-STATUS PIC X(2).
+           01 WS-AUDIT-TEMP-STATUS PIC X(2).
+           01 WS-REJECTED-TEMP-STATUS PIC X(2).
+
+      * RUNNING COUNT OF LINES WRITTEN TO audit-trail.txt/rejected-
+      * submissions.txt SO FAR THIS RUN (LOG-AUDIT-SUBMIT/LOG-REJECTED-
+      * SUBMIT KEEP THESE CURRENT), SAVED INTO EVERY CHECKPOINT AND
+      * RESTORED BY LOAD-CHECKPOINT SO A RESTART KNOWS EXACTLY HOW MANY
+      * LINES EACH INCREMENTAL FILE SHOULD HAVE AS OF THE POINT IT IS
+      * RESUMING FROM.
+           01 WS-AUDIT-LINE-COUNT PIC 9(7) VALUE ZERO.
+           01 WS-REJECTED-LINE-COUNT PIC 9(7) VALUE ZERO.
+           01 WS-AUDIT-COPY-COUNT PIC 9(7) VALUE ZERO.
+           01 WS-REJECTED-COPY-COUNT PIC 9(7) VALUE ZERO.
+           01 WS-AUDIT-COPY-EOF PIC X(1) VALUE 'N'.
+           01 WS-REJECTED-COPY-EOF PIC X(1) VALUE 'N'.
+
+      * SCRATCH FIELDS FOR BUILDING ONE reportcob.csv LINE. WS-CSV-NUM
+      * IS REUSED FOR EVERY NUMBER ON THE LINE - MOVE THE VALUE IN,
+      * FUNCTION TRIM STRIPS THE ZZ9/ZZZ9 EDIT PICTURE'S LEADING
+      * SPACES BEFORE IT'S APPENDED TO CSV-DATA, SO THE CELL COMES OUT
+      * MINIMAL-WIDTH INSTEAD OF CARRYING FIXED-COLUMN PADDING.
+           01 WS-CSV-NUM PIC Z(4)9.
+           01 WS-CSV-PTR PIC 9(3).
 
            01 WS-FINALSCORE PIC 999V99999 VALUE ZERO.
            01 WS-TOTALSCORE PIC 9999 VALUE ZERO.
+           01 WS-SOLVES PIC 9(2) VALUE ZERO.
+           01 WS-PENALTY PIC 9(5) VALUE ZERO.
            01 WS-TIMES PIC 9(2).
            01 WS-MAXSCORE PIC 9(3) VALUE 0.
            01 WS-MINSCORE PIC 9(3) VALUE 0.
@@ -135,100 +336,493 @@
            01 WS-ROBUST PIC 9(3) VALUE ZERO.
            01 WS-DECAY PIC 9V9999999999 VALUE ZERO.
 
-           01 WS-OUTPUT-TABLE.
-              05 WS-OUTPUT PIC 9(3) OCCURS 10 TIMES.
            01 WS-OUTPUT-INDEX PIC 99 VALUE ZERO.
            01 WS-CHECK PIC 9(3) VALUE ZERO.
            01 WS-CHECK-TWO PIC 9(3) VALUE ZERO.
 
+      * PER-TEAM / PER-PROBLEM SCORING STATE. THIS REPLACES THE OLD
+      * SINGLE SET OF WS-* SCORING FIELDS THAT WERE RESET EVERY TIME
+      * PROB-ID CHANGED - THAT ONLY WORKED IF submission-records.txt
+      * WAS ALREADY GROUPED BY TEAM AND SORTED BY PROB-ID WITHIN EACH
+      * TEAM. KEYING OFF THIS TABLE INSTEAD MEANS A SUBMISSION UPDATES
+      * THE RIGHT TEAM/PROBLEM'S RUNNING AVERAGE AND MAX/MIN NO MATTER
+      * WHAT ORDER submission-records.txt LISTS RECORDS IN.
+           01 WS-TEAM-TABLE.
+              05 WS-TEAM-ENTRY OCCURS 100 TIMES.
+                 10 WST-NAME PIC A(15) VALUE SPACES.
+                 10 WST-PROB-ENTRY OCCURS 10 TIMES.
+                    15 WST-TIMES PIC 9(3) VALUE ZERO.
+                    15 WST-MAXSCORE PIC 9(3) VALUE ZERO.
+                    15 WST-MINSCORE PIC 9(3) VALUE ZERO.
+                    15 WST-AVGSCORE PIC 9999V99999 VALUE ZERO.
+                    15 WST-OUTPUT-SCORE PIC 9(3) VALUE ZERO.
+                    15 WST-REJECT-COUNT PIC 9(3) VALUE ZERO.
+                    15 WST-SOLVE-TIME PIC 9(4) VALUE ZERO.
+      * BYTE-FOR-BYTE VIEW OF WS-TEAM-TABLE USED ONLY TO COPY THE WHOLE
+      * TABLE INTO AND OUT OF CHECKPOINT-RECORD IN ONE MOVE (SEE
+      * LOAD-CHECKPOINT / WRITE-CHECKPOINT BELOW).
+           01 WS-TEAM-TABLE-X REDEFINES WS-TEAM-TABLE PIC X(29500).
+           01 WS-NUM-TEAMS PIC 9(3) VALUE ZERO.
+           01 WS-TEAM-SLOT PIC 9(3) VALUE ZERO.
+           01 WS-FOUND-TEAM-SW PIC X(1) VALUE 'N'.
+           01 WS-PROB-VALID-SW PIC X(1) VALUE 'Y'.
+
+      * STANDINGS TABLE - HOLDS ONE FINISHED TEAM PER ENTRY SO THE
+      * REPORT CAN BE RANKED BY TOTAL SCORE BEFORE ANY LINE IS WRITTEN.
+           01 WS-REPORT-TABLE.
+              05 WS-REPORT-ENTRY OCCURS 100 TIMES.
+                 10 WRPT-RANK PIC 9(3) VALUE ZERO.
+                 10 WRPT-NAME PIC A(15) VALUE SPACES.
+                 10 WRPT-TOTAL PIC 9(4) VALUE ZERO.
+                 10 WRPT-SCORE PIC 9(3) OCCURS 10 TIMES VALUE ZERO.
+                 10 WRPT-SOLVES PIC 9(2) VALUE ZERO.
+                 10 WRPT-PENALTY PIC 9(5) VALUE ZERO.
+           01 WS-REPORT-COUNT PIC 9(3) VALUE ZERO.
+           01 WS-SORTED-SW PIC X(1) VALUE 'N'.
+           01 WS-I PIC 9(3) VALUE ZERO.
+           01 WS-J PIC 9(3) VALUE ZERO.
+           01 WS-K PIC 9(3) VALUE ZERO.
+           01 WS-SWAP-ENTRY.
+              05 WSW-RANK PIC 9(3).
+              05 WSW-NAME PIC A(15).
+              05 WSW-TOTAL PIC 9(4).
+              05 WSW-SCORE PIC 9(3) OCCURS 10 TIMES.
+              05 WSW-SOLVES PIC 9(2).
+              05 WSW-PENALTY PIC 9(5).
+
+           01 WS-REJECT-REASON PIC A(40) VALUE SPACES.
+
        PROCEDURE DIVISION.
 
        MAIN.
+           PERFORM LOAD-CONTROL.
+           MOVE WS-CONTEST-TITLE TO HEADER-TEXT OF HEADER-ONE.
            OPEN INPUT TEAMS.
            OPEN INPUT SUBMIT.
+           PERFORM LOAD-TEAMS.
+           PERFORM LOAD-CHECKPOINT.
            OPEN OUTPUT OUTPUT-REPORT.
+           OPEN OUTPUT CSV-REPORT.
+           OPEN OUTPUT PENALTY-REPORT.
+           PERFORM OPEN-INCREMENTAL-REPORTS.
            WRITE OUTPUT-HEADER FROM HEADER-ONE.
            WRITE OUTPUT-HEADER FROM HEADER-TWO.
            WRITE OUTPUT-NEWLINE FROM BLANK-LINE.
-           PERFORM READING-TEAMS.
-           DISPLAY WS-OUTPUT-TABLE.
-           PERFORM COMPUTE-TOTAL.
-           DISPLAY "TOTAL: " WS-TOTALSCORE.
-           WRITE OUTPUT-DATA FROM TEAM.
+           WRITE CSV-HEADER FROM CSV-HEADING.
+           WRITE PENALTY-HEADER FROM PENALTY-HEADING.
+           PERFORM PROCESS-SUBMISSIONS.
+           PERFORM BUILD-STANDINGS.
+           PERFORM SORT-REPORT-TABLE.
+           PERFORM WRITE-REPORT-TABLE.
+           PERFORM SORT-PENALTY-TABLE.
+           PERFORM WRITE-PENALTY-TABLE.
+           MOVE 'Y' TO CKPT-DONE-FLAG.
+           PERFORM WRITE-CHECKPOINT.
            CLOSE OUTPUT-REPORT.
+           CLOSE CSV-REPORT.
+           CLOSE REJECTED-REPORT.
+           CLOSE PENALTY-REPORT.
+           CLOSE AUDIT-REPORT.
            CLOSE TEAMS.
            CLOSE SUBMIT.
        STOP RUN.
 
-       READING-TEAMS.
+      * rejected-submissions.txt AND audit-trail.txt ARE THE ONLY TWO
+      * REPORTS WRITTEN A LINE AT A TIME WHILE PROCESS-SUBMISSIONS RUNS
+      * RATHER THAN ALL AT ONCE AT THE END, SO A RESTART THAT IS PICKING
+      * UP PARTWAY THROUGH submission-records.txt (WS-SUBMIT-COUNT > 0,
+      * RESTORED BY LOAD-CHECKPOINT) MUST APPEND TO WHATEVER THE
+      * INTERRUPTED RUN ALREADY WROTE INSTEAD OF TRUNCATING IT. A FRESH
+      * RUN STARTS BOTH FILES OVER WITH THEIR NORMAL HEADER LINE.
+       OPEN-INCREMENTAL-REPORTS.
+           IF WS-SUBMIT-COUNT > 0
+      * A RESTORED CHECKPOINT SAYS THESE TWO FILES ALREADY HAVE CONTENT
+      * FROM THE INTERRUPTED RUN, SO EXTEND (APPEND) RATHER THAN
+      * OVERWRITE THEM. OPEN EXTEND ABORTS THE JOB IF THE FILE DOESN'T
+      * ACTUALLY EXIST (AN OPERATOR CLEARED IT, OR THE PRIOR RUN DIED
+      * BEFORE EVER CREATING IT), SO FALL BACK TO A FRESH OPEN OUTPUT
+      * WITH ITS HEADER WHEN THAT HAPPENS, THE SAME WAY LOAD-CONTROL/
+      * LOAD-CHECKPOINT ALREADY TOLERATE A MISSING FILE.
+               OPEN EXTEND REJECTED-REPORT
+               IF WS-REJECTED-STATUS NOT EQUAL "00"
+                   OPEN OUTPUT REJECTED-REPORT
+                   WRITE REJECTED-HEADER FROM REJECTED-HEADING
+               END-IF
+               OPEN EXTEND AUDIT-REPORT
+               IF WS-AUDIT-STATUS NOT EQUAL "00"
+                   OPEN OUTPUT AUDIT-REPORT
+                   WRITE AUDIT-HEADER FROM AUDIT-HEADING
+               END-IF
+           ELSE
+               OPEN OUTPUT REJECTED-REPORT
+               OPEN OUTPUT AUDIT-REPORT
+               WRITE REJECTED-HEADER FROM REJECTED-HEADING
+               WRITE AUDIT-HEADER FROM AUDIT-HEADING
+           END-IF.
+
+      * OPTIONAL checkpoint.dat FROM AN EARLIER RUN, EITHER ONE THAT
+      * DIED PARTWAY THROUGH submission-records.txt OR ONE THAT RAN TO
+      * COMPLETION (CKPT-DONE-FLAG 'Y') AND IS NOW BEING RE-RUN AFTER
+      * MORE RECORDS WERE APPENDED TO submission-records.txt. EITHER
+      * WAY, WS-SUBMIT-COUNT AND THE WHOLE TEAM TABLE ARE RESTORED SO
+      * PROCESS-SUBMISSIONS CAN SKIP STRAIGHT PAST EVERY SUBMISSION
+      * ALREADY REFLECTED IN THAT TABLE AND SCORE ONLY WHAT COMES
+      * AFTER IT - CKPT-DONE-FLAG NO LONGER GATES THIS, SINCE A CLEAN
+      * PRIOR FINISH IS JUST AS GOOD A STARTING POINT TO RESUME FROM AS
+      * A CRASH IS. audit-trail.txt/rejected-submissions.txt ARE THEN
+      * ROLLED BACK TO THE LINE COUNT THIS CHECKPOINT RECORDS, SINCE A
+      * RUN THAT DIED BETWEEN TWO CHECKPOINTS CAN HAVE LOGGED MORE
+      * SUBMISSIONS TO THOSE FILES THAN IT EVER GOT TO SNAPSHOT HERE -
+      * REPLAYING THOSE SUBMISSIONS ON RESTART WOULD OTHERWISE DOUBLE
+      * THEIR LINES IN BOTH FILES.
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS EQUAL "00"
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                   NOT AT END
+                       MOVE CKPT-SUBMIT-COUNT TO WS-SUBMIT-COUNT
+                       MOVE CKPT-SUBMIT-COUNT TO WS-SKIP-TARGET
+                       MOVE CKPT-TEAM-TABLE TO WS-TEAM-TABLE-X
+                       MOVE CKPT-AUDIT-LINE-COUNT TO WS-AUDIT-LINE-COUNT
+                       MOVE CKPT-REJECTED-LINE-COUNT
+                           TO WS-REJECTED-LINE-COUNT
+                       PERFORM TRUNCATE-AUDIT-LOG
+                       PERFORM TRUNCATE-REJECTED-LOG
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      * COPIES audit-trail.txt'S HEADER LINE PLUS ITS FIRST WS-AUDIT-
+      * LINE-COUNT DATA LINES INTO audit-trail.tmp, THEN SWAPS THAT IN
+      * FOR THE ORIGINAL - I.E. TRUNCATES audit-trail.txt DOWN TO
+      * EXACTLY THE LINE COUNT THE RESTORED CHECKPOINT RECORDS, SO
+      * OPEN-INCREMENTAL-REPORTS' EXTEND PICKS UP RIGHT WHERE THAT
+      * CHECKPOINT LEFT OFF INSTEAD OF WHEREVER THE INTERRUPTED RUN
+      * HAPPENED TO GET TO BEFORE IT DIED. HARMLESS (COPIES THE WHOLE
+      * FILE) IF audit-trail.txt IS MISSING, ALREADY SHORTER THAN
+      * WS-AUDIT-LINE-COUNT, OR THIS IS A FRESH-FROM-SCRATCH RUN THAT
+      * NEVER WROTE A CHECKPOINT AT ALL (WS-CKPT-STATUS THEN LEAVES
+      * WS-AUDIT-LINE-COUNT AT ITS ZERO DEFAULT SO NOTHING IS COPIED).
+       TRUNCATE-AUDIT-LOG.
+           OPEN INPUT AUDIT-REPORT.
+           IF WS-AUDIT-STATUS EQUAL "00"
+               OPEN OUTPUT AUDIT-TEMP
+               MOVE ZERO TO WS-AUDIT-COPY-COUNT
+               MOVE 'N' TO WS-AUDIT-COPY-EOF
+               READ AUDIT-REPORT INTO AUDIT-TEMP-RECORD
+                   AT END MOVE 'Y' TO WS-AUDIT-COPY-EOF
+               END-READ
+               IF WS-AUDIT-COPY-EOF EQUAL 'N'
+                   WRITE AUDIT-TEMP-RECORD
+               END-IF
+               PERFORM COPY-AUDIT-DATA-LINE
+                   UNTIL WS-AUDIT-COPY-EOF EQUAL 'Y'
+                   OR WS-AUDIT-COPY-COUNT >= WS-AUDIT-LINE-COUNT
+               CLOSE AUDIT-REPORT
+               CLOSE AUDIT-TEMP
+               CALL "CBL_DELETE_FILE" USING "audit-trail.txt"
+               CALL "CBL_RENAME_FILE"
+                   USING "audit-trail.tmp" "audit-trail.txt"
+           END-IF.
+
+       COPY-AUDIT-DATA-LINE.
+           READ AUDIT-REPORT INTO AUDIT-TEMP-RECORD
+               AT END MOVE 'Y' TO WS-AUDIT-COPY-EOF
+           END-READ
+           IF WS-AUDIT-COPY-EOF EQUAL 'N'
+               WRITE AUDIT-TEMP-RECORD
+               ADD 1 TO WS-AUDIT-COPY-COUNT
+           END-IF.
+
+      * SAME IDEA AS TRUNCATE-AUDIT-LOG ABOVE, FOR rejected-
+      * submissions.txt/WS-REJECTED-LINE-COUNT.
+       TRUNCATE-REJECTED-LOG.
+           OPEN INPUT REJECTED-REPORT.
+           IF WS-REJECTED-STATUS EQUAL "00"
+               OPEN OUTPUT REJECTED-TEMP
+               MOVE ZERO TO WS-REJECTED-COPY-COUNT
+               MOVE 'N' TO WS-REJECTED-COPY-EOF
+               READ REJECTED-REPORT INTO REJECTED-TEMP-RECORD
+                   AT END MOVE 'Y' TO WS-REJECTED-COPY-EOF
+               END-READ
+               IF WS-REJECTED-COPY-EOF EQUAL 'N'
+                   WRITE REJECTED-TEMP-RECORD
+               END-IF
+               PERFORM COPY-REJECTED-DATA-LINE
+                   UNTIL WS-REJECTED-COPY-EOF EQUAL 'Y'
+                   OR WS-REJECTED-COPY-COUNT >= WS-REJECTED-LINE-COUNT
+               CLOSE REJECTED-REPORT
+               CLOSE REJECTED-TEMP
+               CALL "CBL_DELETE_FILE" USING "rejected-submissions.txt"
+               CALL "CBL_RENAME_FILE"
+                   USING "rejected-submissions.tmp"
+                   "rejected-submissions.txt"
+           END-IF.
+
+       COPY-REJECTED-DATA-LINE.
+           READ REJECTED-REPORT INTO REJECTED-TEMP-RECORD
+               AT END MOVE 'Y' TO WS-REJECTED-COPY-EOF
+           END-READ
+           IF WS-REJECTED-COPY-EOF EQUAL 'N'
+               WRITE REJECTED-TEMP-RECORD
+               ADD 1 TO WS-REJECTED-COPY-COUNT
+           END-IF.
+
+      * OVERWRITES checkpoint.dat WITH THE CURRENT WS-SUBMIT-COUNT, A
+      * FULL SNAPSHOT OF WS-TEAM-TABLE, AND HOW MANY LINES ARE IN
+      * audit-trail.txt/rejected-submissions.txt AS OF RIGHT NOW.
+      * CALLED PERIODICALLY DURING PROCESS-SUBMISSIONS (CKPT-DONE-FLAG
+      * 'N') AND ONCE MORE AT THE END OF A SUCCESSFUL RUN (CKPT-DONE-
+      * FLAG 'Y') SO THE NEXT RUN KNOWS THIS ONE FINISHED CLEANLY.
+       WRITE-CHECKPOINT.
+           MOVE WS-SUBMIT-COUNT TO CKPT-SUBMIT-COUNT.
+           MOVE WS-NUM-TEAMS TO CKPT-NUM-TEAMS.
+           MOVE WS-TEAM-TABLE-X TO CKPT-TEAM-TABLE.
+           MOVE WS-AUDIT-LINE-COUNT TO CKPT-AUDIT-LINE-COUNT.
+           MOVE WS-REJECTED-LINE-COUNT TO CKPT-REJECTED-LINE-COUNT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      * OPTIONAL CONTROL FILE (contest-control.txt) - LINE 1 IS THE
+      * CONTEST TITLE, LINE 2 IS THE NUMBER OF PROBLEMS. IF THE FILE
+      * DOES NOT EXIST WS-STATUS COMES BACK NON-ZERO ON THE OPEN AND
+      * THE COMPILED-IN DEFAULTS ABOVE ARE LEFT ALONE.
+       LOAD-CONTROL.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-STATUS EQUAL "00"
+               PERFORM READ-CONTROL-LINE
+               CLOSE CONTROL-FILE
+           END-IF.
+
+       READ-CONTROL-LINE.
+           IF WS-CONTROL-EOF = 'N'
+               READ CONTROL-FILE INTO CONTROL-FILE-LINE
+                   AT END MOVE 'Y' TO WS-CONTROL-EOF
+                   NOT AT END
+                       ADD 1 TO WS-CONTROL-LINE-NUM
+                       PERFORM APPLY-CONTROL-LINE
+               END-READ
+               GO TO READ-CONTROL-LINE
+           END-IF.
+
+       APPLY-CONTROL-LINE.
+           IF WS-CONTROL-LINE-NUM EQUAL 1
+               MOVE CONTROL-FILE-LINE TO WS-CONTEST-TITLE
+           END-IF.
+           IF WS-CONTROL-LINE-NUM EQUAL 2
+               MOVE CONTROL-FILE-LINE(1:2) TO WS-NUM-PROBLEMS
+      * WST-PROB-ENTRY AND WRPT-SCORE ARE COMPILED FOR AT MOST 10
+      * PROBLEMS (SEE THE OCCURS 10 TIMES ON EACH), SO A CONTROL FILE
+      * THAT ASKS FOR MORE THAN THAT IS CLAMPED HERE RATHER THAN LEFT
+      * TO OVERRUN THOSE TABLES LATER IN ADD-PENALTY-FOR-PROB.
+               IF WS-NUM-PROBLEMS > 10
+                   MOVE 10 TO WS-NUM-PROBLEMS
+               END-IF
+           END-IF.
+
+      * PASS 1 - LOAD EVERY TEAM INTO WS-TEAM-TABLE UP FRONT. SCORING NO
+      * LONGER HAPPENS WHILE TEAMS.TXT IS BEING READ, SO IT DOES NOT
+      * MATTER WHAT ORDER submission-records.txt LISTS TEAMS OR PROBLEMS
+      * IN (SEE PROCESS-SUBMISSIONS BELOW).
+       LOAD-TEAMS.
            IF WS-TEAMS-EOF='N'
                READ TEAMS INTO WS-TEAMS
                    AT END MOVE 'Y' TO WS-TEAMS-EOF
                    NOT AT END
-                       IF WS-TEAMS-NAME EQUAL WS-SUBMIT-NAME
-                           MOVE 1 TO WS-TIMES
-                           PERFORM COMPARE-TWO-PROBS
-                           PERFORM COMPUTING
+      * WS-TEAM-TABLE ONLY HOLDS 100 ENTRIES (SEE THE OCCURS 100 TIMES
+      * ON WS-TEAM-ENTRY). A teams.txt WITH MORE ROWS THAN THAT WOULD
+      * SUBSCRIPT PAST THE END OF THE TABLE, SO STOP CLEANLY HERE
+      * RATHER THAN LET THAT HAPPEN SILENTLY.
+                       IF WS-NUM-TEAMS = 100
+                           DISPLAY "TEAMS.TXT HAS MORE THAN 100 TEAMS -"
+                               " WS-TEAM-TABLE CANNOT HOLD THAT MANY"
+                           STOP RUN
                        END-IF
-      *                DISPLAY "NAME FROM TEAMS.TXT: " WS-TEAMS
-                       PERFORM READING-SUBMIT
+                       ADD 1 TO WS-NUM-TEAMS
+                       MOVE WS-TEAMS-NAME TO WST-NAME(WS-NUM-TEAMS)
                END-READ
-               GO TO READING-TEAMS
+               GO TO LOAD-TEAMS
            END-IF.
-      *    IF WS-TEAMS-EOF='Y'
-      *        DISPLAY WS-OUTPUT-TABLE
-      *    END-IF.
 
-       READING-SUBMIT.
+      * PASS 2 - READ submission-records.txt STRAIGHT THROUGH ONCE, IN
+      * WHATEVER ORDER IT ARRIVES IN, AND POST EACH RECORD DIRECTLY INTO
+      * ITS OWN TEAM/PROBLEM SLOT IN WS-TEAM-TABLE. ON A RESTART THE
+      * FIRST WS-SUBMIT-COUNT RECORDS ARE READ AND DISCARDED RATHER
+      * THAN RE-SCORED, SINCE LOAD-CHECKPOINT ALREADY RESTORED THEIR
+      * EFFECT ON WS-TEAM-TABLE.
+       PROCESS-SUBMISSIONS.
            IF WS-SUBMIT-EOF='N'
                READ SUBMIT INTO WS-SUBMIT
                    AT END MOVE 'Y' TO WS-SUBMIT-EOF
                    NOT AT END
-                       DISPLAY WS-SUBMIT
-                      
-                       PERFORM COMPARE-TWO-NAMES
+                       PERFORM PROCESS-OR-SKIP-SUBMISSION
                END-READ
-               GO TO READING-SUBMIT
+               GO TO PROCESS-SUBMISSIONS
            END-IF.
-           
 
-       COMPARE-TWO-NAMES.
-           IF WS-TEAMS-NAME EQUAL WS-SUBMIT-NAME
-      *        DISPLAY "---SAME---"
-      *        MOVE 1 TO WS-TIMES
-               PERFORM COMPARE-TWO-PROBS
-               PERFORM COMPUTING
+       PROCESS-OR-SKIP-SUBMISSION.
+           IF WS-SKIP-COUNT < WS-SKIP-TARGET
+               ADD 1 TO WS-SKIP-COUNT
+           ELSE
+               PERFORM SCORE-ONE-SUBMISSION
+               ADD 1 TO WS-SUBMIT-COUNT
+               PERFORM CHECKPOINT-IF-DUE
            END-IF.
-           IF WS-TEAMS-NAME NOT EQUAL WS-SUBMIT-NAME
-      *        DISPLAY "---NOT SAME---"
-               MOVE 99 TO WS-LAST-PROB-ID
-               DISPLAY WS-OUTPUT-TABLE
-               PERFORM COMPUTE-TOTAL
-               DISPLAY "TOTAL: " WS-TOTALSCORE
-      *        DISPLAY "--END--"
-               WRITE OUTPUT-DATA FROM TEAM
-               MOVE 0 TO WS-TOTALSCORE
-               MOVE ZEROS TO WS-OUTPUT-TABLE
-               PERFORM READING-TEAMS
+
+      * TAKES A NEW SNAPSHOT EVERY WS-CHECKPOINT-INTERVAL SUBMISSIONS
+      * SO A JOB KILLED PARTWAY THROUGH A LONG submission-records.txt
+      * ONLY HAS TO REDO AT MOST ONE INTERVAL'S WORTH OF SCORING.
+       CHECKPOINT-IF-DUE.
+           DIVIDE WS-SUBMIT-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT REMAINDER WS-CKPT-REMAINDER.
+           IF WS-CKPT-REMAINDER = 0
+               MOVE 'N' TO CKPT-DONE-FLAG
+               PERFORM WRITE-CHECKPOINT
            END-IF.
 
-       COMPARE-TWO-PROBS.
-      *    DISPLAY "CUR: " WS-PROB-ID " VS LAST: " WS-LAST-PROB-ID.
-           IF WS-PROB-ID EQUAL WS-LAST-PROB-ID
-      *        DISPLAY "---SAME PROB---"
-               ADD 1 TO WS-TIMES
+       SCORE-ONE-SUBMISSION.
+           PERFORM FIND-TEAM.
+           PERFORM VALIDATE-PROB-ID.
+           IF WS-FOUND-TEAM-SW = 'Y'
+               IF WS-PROB-VALID-SW = 'Y'
+                   IF WS-OUTCOME-ACCEPTED
+                       PERFORM SCORE-SUBMISSION
+                   ELSE
+      * A NON-ACCEPTED SUBMISSION (WRONG ANSWER, TIME LIMIT EXCEEDED,
+      * ETC) STILL COUNTS AGAINST THE TEAM/PROBLEM BUT DOES NOT FEED
+      * THE RUNNING AVERAGE OR MAX/MIN THAT ONLY "ACCEPTED" RUNS
+      * SHOULD BE JUDGED ON.
+                       PERFORM COUNT-NON-ACCEPTED-SUBMISSION
+                   END-IF
+                   PERFORM LOG-AUDIT-SUBMIT
+               ELSE
+      * PROB-ID DOESN'T MAP TO ANY PROBLEM THIS CONTEST DECLARES -
+      * SCORING IT WOULD MEAN SUBSCRIPTING WST-* WITH A NUMBER OUTSIDE
+      * THE TABLE (OR A PROBLEM NUMBER THE CONTEST DOESN'T HAVE), SO
+      * IT IS REJECTED THE SAME WAY AN UNKNOWN TEAM NAME IS BELOW.
+                   MOVE "PROB-ID OUT OF RANGE FOR THIS CONTEST"
+                       TO WS-REJECT-REASON
+                   PERFORM LOG-REJECTED-SUBMIT
+               END-IF
+           ELSE
+      * NO TEAM IN teams.txt HAS THIS NAME (TYPO'D TEAM NAME, OR A TEAM
+      * NOT IN teams.txt AT ALL) - IT WOULD OTHERWISE BE SILENTLY
+      * DROPPED ON THE FLOOR.
+               MOVE "TEAM NOT FOUND IN TEAMS FILE" TO WS-REJECT-REASON
+               PERFORM LOG-REJECTED-SUBMIT
            END-IF.
-           IF WS-PROB-ID NOT EQUAL WS-LAST-PROB-ID
-      *        DISPLAY "---NOT SAME PROB---"
-      *        DISPLAY "LAST TOTAL SCORE: " WS-TOTALSCORE
-               MOVE WS-PROB-ID TO WS-LAST-PROB-ID
-      *        COMPUTE WS-TOTALSCORE=WS-TOTALSCORE+WS-FINALSCORE
-               MOVE 1 TO WS-TIMES
-               MOVE 0 TO WS-AVGSCORE
-               MOVE 0 TO WS-MAXSCORE
-               MOVE 0 TO WS-MINSCORE
+
+      * GUARDS EVERY WST-*(WS-TEAM-SLOT WS-OUTPUT-INDEX) SUBSCRIPT IN
+      * SCORE-SUBMISSION/COUNT-NON-ACCEPTED-SUBMISSION AGAINST A
+      * PROB-ID THAT DOESN'T MAP TO ONE OF THIS CONTEST'S DECLARED
+      * PROBLEMS (WS-NUM-PROBLEMS, SEE LOAD-CONTROL). WS-PROB-ID IS
+      * PIC 9(1), SO IT CAN NEVER EXCEED 9 (OUTPUT-INDEX 10) - THE
+      * COMPILED WST-PROB-ENTRY/WRPT-SCORE CEILING OF 10 CAN THEREFORE
+      * NEVER BE THE BINDING LIMIT HERE; IT IS ENFORCED SEPARATELY BY
+      * CLAMPING WS-NUM-PROBLEMS ITSELF IN APPLY-CONTROL-LINE.
+       VALIDATE-PROB-ID.
+           MOVE 'Y' TO WS-PROB-VALID-SW.
+           IF WS-PROB-ID + 1 > WS-NUM-PROBLEMS
+               MOVE 'N' TO WS-PROB-VALID-SW
+           END-IF.
+
+       COUNT-NON-ACCEPTED-SUBMISSION.
+           COMPUTE WS-OUTPUT-INDEX = WS-PROB-ID + 1.
+      * ICPC-STYLE PENALTY TIME ONLY COUNTS WRONG ATTEMPTS THAT REALLY
+      * HAPPENED BEFORE THE PROBLEM WAS SOLVED, JUDGED BY SUBMIT-TIME -
+      * NOT BY WHERE THIS RECORD HAPPENS TO FALL IN submission-
+      * records.txt. IF THE PROBLEM ISN'T SOLVED YET (WST-TIMES = 0)
+      * THIS ATTEMPT CAN ONLY BE BEFORE THE EVENTUAL ACCEPTED RUN, SO
+      * IT ALWAYS COUNTS; IF IT IS ALREADY SOLVED, THIS ATTEMPT ONLY
+      * COUNTS WHEN ITS OWN SUBMIT-TIME IS EARLIER THAN THE RECORDED
+      * WST-SOLVE-TIME, SO ADD-PENALTY-FOR-PROB DOESN'T CHARGE FOR A
+      * RESUBMIT (REJUDGE, OR JUST OUT OF CURIOSITY) THAT REALLY CAME
+      * AFTER THE TEAM HAD ALREADY SOLVED IT, EVEN IF submission-
+      * records.txt HAPPENS TO LIST THE ACCEPTED RUN FIRST.
+           IF WST-TIMES(WS-TEAM-SLOT WS-OUTPUT-INDEX) = 0
+               ADD 1 TO WST-REJECT-COUNT(WS-TEAM-SLOT WS-OUTPUT-INDEX)
+           ELSE
+               IF WS-SUBMIT-TIME <
+                   WST-SOLVE-TIME(WS-TEAM-SLOT WS-OUTPUT-INDEX)
+                   ADD 1 TO
+                       WST-REJECT-COUNT(WS-TEAM-SLOT WS-OUTPUT-INDEX)
+               END-IF
+           END-IF.
+      * A NON-ACCEPTED SUBMISSION NEVER RUNS COMPUTING, SO THESE THREE
+      * FIELDS STILL HOLD WHATEVER THE LAST ACCEPTED SUBMISSION LEFT IN
+      * THEM. ZERO THEM OUT SO LOG-AUDIT-SUBMIT REPORTS "NOT SCORED"
+      * INSTEAD OF SOME OTHER TEAM'S LEFTOVER FIGURES.
+           MOVE ZERO TO WS-AVGSCORE.
+           MOVE ZERO TO WS-ROBUST.
+           MOVE ZERO TO WS-FINALSCORE.
+
+      * LINEAR SCAN OF WS-TEAM-TABLE FOR WS-SUBMIT-NAME. LEAVES
+      * WS-TEAM-SLOT POINTING AT THE MATCHING ENTRY AND WS-FOUND-TEAM-SW
+      * SET TO 'Y', OR LEAVES WS-FOUND-TEAM-SW 'N' IF THE TABLE IS
+      * EXHAUSTED WITHOUT A MATCH.
+       FIND-TEAM.
+           MOVE 'N' TO WS-FOUND-TEAM-SW.
+           MOVE 1 TO WS-TEAM-SLOT.
+           PERFORM FIND-TEAM-SCAN.
+
+       FIND-TEAM-SCAN.
+           IF WS-TEAM-SLOT > WS-NUM-TEAMS
+               NEXT SENTENCE
+           ELSE
+               IF WST-NAME(WS-TEAM-SLOT) EQUAL WS-SUBMIT-NAME
+                   MOVE 'Y' TO WS-FOUND-TEAM-SW
+               ELSE
+                   ADD 1 TO WS-TEAM-SLOT
+                   GO TO FIND-TEAM-SCAN
+               END-IF
+           END-IF.
+
+      * POSTS ONE SUBMISSION AGAINST THE MATCHED TEAM'S SLOT FOR
+      * WS-PROB-ID. THE RUNNING TIMES/MAX/MIN/AVERAGE FOR THAT
+      * TEAM-AND-PROBLEM LIVE IN THE TABLE BETWEEN CALLS, SO THIS
+      * WORKS NO MATTER WHAT ORDER SUBMISSIONS FOR THE PAIR ARRIVE IN.
+       SCORE-SUBMISSION.
+           COMPUTE WS-OUTPUT-INDEX = WS-PROB-ID + 1.
+           ADD 1 TO WST-TIMES(WS-TEAM-SLOT WS-OUTPUT-INDEX).
+           MOVE WST-TIMES(WS-TEAM-SLOT WS-OUTPUT-INDEX) TO WS-TIMES.
+           MOVE WST-MAXSCORE(WS-TEAM-SLOT WS-OUTPUT-INDEX)
+               TO WS-MAXSCORE.
+           MOVE WST-MINSCORE(WS-TEAM-SLOT WS-OUTPUT-INDEX)
+               TO WS-MINSCORE.
+           MOVE WST-AVGSCORE(WS-TEAM-SLOT WS-OUTPUT-INDEX)
+               TO WS-AVGSCORE.
+           PERFORM COMPUTING.
+           MOVE WS-MAXSCORE
+               TO WST-MAXSCORE(WS-TEAM-SLOT WS-OUTPUT-INDEX).
+           MOVE WS-MINSCORE
+               TO WST-MINSCORE(WS-TEAM-SLOT WS-OUTPUT-INDEX).
+           MOVE WS-AVGSCORE
+               TO WST-AVGSCORE(WS-TEAM-SLOT WS-OUTPUT-INDEX).
+           IF WS-TIMES EQUAL 1
+               MOVE WS-SUBMIT-TIME
+                   TO WST-SOLVE-TIME(WS-TEAM-SLOT WS-OUTPUT-INDEX)
+           ELSE
+               IF WS-SUBMIT-TIME < WST-SOLVE-TIME(WS-TEAM-SLOT
+                   WS-OUTPUT-INDEX)
+                   MOVE WS-SUBMIT-TIME
+                       TO WST-SOLVE-TIME(WS-TEAM-SLOT WS-OUTPUT-INDEX)
+               END-IF
            END-IF.
 
+      * PASS 3 - NOW THAT EVERY SUBMISSION HAS BEEN POSTED, WALK THE
+      * TEAM TABLE ONCE TO TOTAL EACH TEAM'S TEN PROBLEM SCORES AND
+      * BUFFER IT INTO THE STANDINGS TABLE FOR RANKING.
+       BUILD-STANDINGS.
+           PERFORM BUILD-ONE-STANDING
+               VARYING WS-TEAM-SLOT FROM 1 BY 1
+               UNTIL WS-TEAM-SLOT > WS-NUM-TEAMS.
+
+       BUILD-ONE-STANDING.
+           PERFORM COMPUTE-TOTAL.
+           PERFORM COMPUTE-PENALTY.
+           PERFORM SAVE-TEAM-TO-REPORT.
+
        MAX-MIN-SCORE.
            IF WS-TIMES EQUAL 1
                MOVE WS-SCORE TO WS-MAXSCORE
@@ -254,27 +848,326 @@
                END-IF
            END-IF.
        COMPUTE-TOTAL.
-           COMPUTE WS-TOTALSCORE=WS-TOTALSCORE+WS-OUTPUT(1)+
-      -WS-OUTPUT(2)+WS-OUTPUT(3)+WS-OUTPUT(4)+WS-OUTPUT(5)+
-      -WS-OUTPUT(6)+WS-OUTPUT(7)+WS-OUTPUT(8)+WS-OUTPUT(9)+
-      -WS-OUTPUT(10).
+           MOVE 0 TO WS-TOTALSCORE.
+           COMPUTE WS-TOTALSCORE =
+               WST-OUTPUT-SCORE(WS-TEAM-SLOT 1) +
+               WST-OUTPUT-SCORE(WS-TEAM-SLOT 2) +
+               WST-OUTPUT-SCORE(WS-TEAM-SLOT 3) +
+               WST-OUTPUT-SCORE(WS-TEAM-SLOT 4) +
+               WST-OUTPUT-SCORE(WS-TEAM-SLOT 5) +
+               WST-OUTPUT-SCORE(WS-TEAM-SLOT 6) +
+               WST-OUTPUT-SCORE(WS-TEAM-SLOT 7) +
+               WST-OUTPUT-SCORE(WS-TEAM-SLOT 8) +
+               WST-OUTPUT-SCORE(WS-TEAM-SLOT 9) +
+               WST-OUTPUT-SCORE(WS-TEAM-SLOT 10).
            MOVE WS-TOTALSCORE TO TOTALSCORE.
-           MOVE WS-OUTPUT(1) TO SCORE-1.
-           MOVE WS-OUTPUT(2) TO SCORE-2.
-           MOVE WS-OUTPUT(3) TO SCORE-3.
-           MOVE WS-OUTPUT(4) TO SCORE-4.
-           MOVE WS-OUTPUT(5) TO SCORE-5.
-           MOVE WS-OUTPUT(6) TO SCORE-6.
-           MOVE WS-OUTPUT(7) TO SCORE-7.
-           MOVE WS-OUTPUT(8) TO SCORE-8.
-           MOVE WS-OUTPUT(9) TO SCORE-9.
-           MOVE WS-OUTPUT(10) TO SCORE-10.
-           MOVE WS-TEAMS-NAME TO TEAM-NAME.
+           MOVE WST-OUTPUT-SCORE(WS-TEAM-SLOT 1) TO SCORE-1.
+           MOVE WST-OUTPUT-SCORE(WS-TEAM-SLOT 2) TO SCORE-2.
+           MOVE WST-OUTPUT-SCORE(WS-TEAM-SLOT 3) TO SCORE-3.
+           MOVE WST-OUTPUT-SCORE(WS-TEAM-SLOT 4) TO SCORE-4.
+           MOVE WST-OUTPUT-SCORE(WS-TEAM-SLOT 5) TO SCORE-5.
+           MOVE WST-OUTPUT-SCORE(WS-TEAM-SLOT 6) TO SCORE-6.
+           MOVE WST-OUTPUT-SCORE(WS-TEAM-SLOT 7) TO SCORE-7.
+           MOVE WST-OUTPUT-SCORE(WS-TEAM-SLOT 8) TO SCORE-8.
+           MOVE WST-OUTPUT-SCORE(WS-TEAM-SLOT 9) TO SCORE-9.
+           MOVE WST-OUTPUT-SCORE(WS-TEAM-SLOT 10) TO SCORE-10.
+           MOVE WST-NAME(WS-TEAM-SLOT) TO TEAM-NAME.
+
+      * ICPC-STYLE PENALTY TIME FOR THE TEAM AT WS-TEAM-SLOT: A SOLVED
+      * PROBLEM (ONE WITH AT LEAST ONE ACCEPTED RUN) CONTRIBUTES THE
+      * TIME OF ITS EARLIEST ACCEPTED SUBMISSION PLUS 20 MINUTES FOR
+      * EVERY NON-ACCEPTED ATTEMPT LOGGED AGAINST THAT PROBLEM WHOSE
+      * OWN SUBMIT-TIME IS EARLIER THAN THAT EARLIEST ACCEPTED TIME
+      * (SEE COUNT-NON-ACCEPTED-SUBMISSION, WHICH JUDGES THIS BY
+      * SUBMIT-TIME RATHER THAN BY THE ORDER submission-records.txt
+      * HAPPENS TO LIST RECORDS IN); AN UNSOLVED PROBLEM CONTRIBUTES
+      * NOTHING TO EITHER FIGURE.
+       COMPUTE-PENALTY.
+           MOVE 0 TO WS-SOLVES.
+           MOVE 0 TO WS-PENALTY.
+           PERFORM ADD-PENALTY-FOR-PROB
+               VARYING WS-K FROM 1 BY 1 UNTIL WS-K > WS-NUM-PROBLEMS.
+
+       ADD-PENALTY-FOR-PROB.
+           IF WST-TIMES(WS-TEAM-SLOT WS-K) > 0
+               ADD 1 TO WS-SOLVES
+               COMPUTE WS-PENALTY = WS-PENALTY +
+                   WST-SOLVE-TIME(WS-TEAM-SLOT WS-K) +
+                   20 * WST-REJECT-COUNT(WS-TEAM-SLOT WS-K)
+           END-IF.
+
+       SAVE-TEAM-TO-REPORT.
+      * BUFFERS THE JUST-FINISHED TEAM INTO THE STANDINGS TABLE SO IT
+      * CAN BE RANKED AGAINST EVERY OTHER TEAM BEFORE reportcob.txt IS
+      * WRITTEN (SEE SORT-REPORT-TABLE / WRITE-REPORT-TABLE BELOW).
+           ADD 1 TO WS-REPORT-COUNT.
+           MOVE TEAM-NAME TO WRPT-NAME(WS-REPORT-COUNT).
+           MOVE TOTALSCORE TO WRPT-TOTAL(WS-REPORT-COUNT).
+           MOVE SCORE-1 TO WRPT-SCORE(WS-REPORT-COUNT 1).
+           MOVE SCORE-2 TO WRPT-SCORE(WS-REPORT-COUNT 2).
+           MOVE SCORE-3 TO WRPT-SCORE(WS-REPORT-COUNT 3).
+           MOVE SCORE-4 TO WRPT-SCORE(WS-REPORT-COUNT 4).
+           MOVE SCORE-5 TO WRPT-SCORE(WS-REPORT-COUNT 5).
+           MOVE SCORE-6 TO WRPT-SCORE(WS-REPORT-COUNT 6).
+           MOVE SCORE-7 TO WRPT-SCORE(WS-REPORT-COUNT 7).
+           MOVE SCORE-8 TO WRPT-SCORE(WS-REPORT-COUNT 8).
+           MOVE SCORE-9 TO WRPT-SCORE(WS-REPORT-COUNT 9).
+           MOVE SCORE-10 TO WRPT-SCORE(WS-REPORT-COUNT 10).
+           MOVE WS-SOLVES TO WRPT-SOLVES(WS-REPORT-COUNT).
+           MOVE WS-PENALTY TO WRPT-PENALTY(WS-REPORT-COUNT).
+
+       LOG-REJECTED-SUBMIT.
+      * WRITES ONE LINE TO rejected-submissions.txt FOR A SUBMISSION
+      * THAT COULD NOT BE ATTRIBUTED TO ANY TEAM, SO DATA-ENTRY ERRORS
+      * SURFACE BEFORE STANDINGS ARE PUBLISHED INSTEAD OF AFTER.
+      * REJECTED-DATA SHARES ITS FD BUFFER WITH REJECTED-HEADER (SAME
+      * GnuCOBOL BEHAVIOUR NOTED ABOVE FOR PENALTY-DATA/AUDIT-DATA), SO
+      * BLANK IT FIRST OR THE FILL SEPARATOR BYTES KEEP WHATEVER THE
+      * HEADER LINE LEFT THERE.
+           MOVE SPACES TO REJECTED-DATA.
+           MOVE WS-SUBMIT-NAME TO REJ-TEAM-NAME.
+           MOVE WS-PROB-ID TO REJ-PROB-ID.
+           MOVE WS-SCORE TO REJ-SCORE.
+           MOVE WS-REJECT-REASON TO REJ-REASON.
+           WRITE REJECTED-DATA.
+           ADD 1 TO WS-REJECTED-LINE-COUNT.
+
+      * WRITES ONE LINE TO audit-trail.txt FOR EVERY SUBMISSION THAT
+      * MATCHED A TEAM, ACCEPTED OR NOT, SO A REVIEWER CAN TRACE ANY
+      * TEAM'S FINAL PROBLEM SCORE BACK TO THE INDIVIDUAL SUBMISSIONS
+      * AND INTERMEDIATE FIGURES (RUNNING AVERAGE, ROBUSTNESS, DECAY)
+      * THAT PRODUCED IT. ORPHANED SUBMISSIONS ARE NOT DUPLICATED HERE
+      * SINCE THEY ALREADY GO TO rejected-submissions.txt VIA
+      * LOG-REJECTED-SUBMIT ABOVE.
+       LOG-AUDIT-SUBMIT.
+           MOVE SPACES TO AUDIT-DATA.
+           MOVE WS-SUBMIT-NAME TO AUDIT-TEAM.
+           MOVE WS-PROB-ID TO AUDIT-PROB.
+           MOVE WS-OUTCOME TO AUDIT-OUTCOME.
+           MOVE WS-SCORE TO AUDIT-SCORE.
+           MOVE WS-AVGSCORE TO AUDIT-AVG.
+           MOVE WS-ROBUST TO AUDIT-ROBUST.
+           MOVE WS-FINALSCORE TO AUDIT-FINAL.
+           WRITE AUDIT-DATA.
+           ADD 1 TO WS-AUDIT-LINE-COUNT.
+
+       SORT-REPORT-TABLE.
+      * SIMPLE BUBBLE SORT ON THE STANDINGS TABLE - DESCENDING TOTAL,
+      * TIES BROKEN BY TEAM NAME ASCENDING. WS-REPORT-COUNT NEVER
+      * EXCEEDS A FEW HUNDRED TEAMS SO THIS IS PLENTY FAST FOR A
+      * ONE-SHOT BATCH REPORT.
+           MOVE 'N' TO WS-SORTED-SW.
+           PERFORM SORT-REPORT-PASS UNTIL WS-SORTED-SW = 'Y'.
+           MOVE 1 TO WS-I.
+           PERFORM ASSIGN-REPORT-RANK
+               VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-REPORT-COUNT.
+
+       SORT-REPORT-PASS.
+           MOVE 'Y' TO WS-SORTED-SW.
+           PERFORM COMPARE-REPORT-PAIR
+               VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-REPORT-COUNT - 1.
+
+       COMPARE-REPORT-PAIR.
+           COMPUTE WS-J = WS-I + 1.
+           IF WRPT-TOTAL(WS-I) < WRPT-TOTAL(WS-J)
+               PERFORM SWAP-REPORT-ENTRIES
+               MOVE 'N' TO WS-SORTED-SW
+           ELSE
+               IF WRPT-TOTAL(WS-I) = WRPT-TOTAL(WS-J)
+               AND WRPT-NAME(WS-I) > WRPT-NAME(WS-J)
+                   PERFORM SWAP-REPORT-ENTRIES
+                   MOVE 'N' TO WS-SORTED-SW
+               END-IF
+           END-IF.
+
+       SWAP-REPORT-ENTRIES.
+           MOVE WS-REPORT-ENTRY(WS-I) TO WS-SWAP-ENTRY.
+           MOVE WS-REPORT-ENTRY(WS-J) TO WS-REPORT-ENTRY(WS-I).
+           MOVE WS-SWAP-ENTRY TO WS-REPORT-ENTRY(WS-J).
+
+       ASSIGN-REPORT-RANK.
+           MOVE WS-I TO WRPT-RANK(WS-I).
+
+       WRITE-REPORT-TABLE.
+      * WRITES THE STANDINGS TABLE OUT IN RANKED ORDER, ONE LINE PER
+      * TEAM, NOW THAT SORT-REPORT-TABLE HAS ASSIGNED WRPT-RANK.
+           PERFORM WRITE-REPORT-LINE
+               VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-REPORT-COUNT.
+
+      * OUTPUT-DATA SHARES ITS FD BUFFER WITH OUTPUT-HEADER (SAME
+      * GnuCOBOL BEHAVIOUR NOTED ABOVE FOR PENALTY-DATA/CSV-DATA), AND
+      * MAIN WRITES HEADER-ONE/HEADER-TWO/BLANK-LINE INTO THAT SAME
+      * BUFFER BEFORE THE FIRST OUTPUT-DATA LINE, SO THE PROB-LABEL/
+      * TOTAL-LABEL VALUE CLAUSES ABOVE ARE ALREADY CLOBBERED BY THE
+      * TIME THIS RUNS. BLANK THE RECORD AND RE-MOVE EVERY LITERAL
+      * LABEL HERE, THE SAME WAY WRITE-CSV-LINE RE-MOVES ITS COMMAS.
+       WRITE-REPORT-LINE.
+           MOVE SPACES TO OUTPUT-DATA.
+           MOVE WRPT-RANK(WS-I) TO OUTPUT-RANK.
+           MOVE WRPT-NAME(WS-I) TO OUTPUT-NAME.
+           MOVE "(0)" TO OUTPUT-PROB-1.
+           MOVE WRPT-SCORE(WS-I 1) TO OUTPUT-SCORE-1.
+           MOVE "(1)" TO OUTPUT-PROB-2.
+           MOVE WRPT-SCORE(WS-I 2) TO OUTPUT-SCORE-2.
+           MOVE "(2)" TO OUTPUT-PROB-3.
+           MOVE WRPT-SCORE(WS-I 3) TO OUTPUT-SCORE-3.
+           MOVE "(3)" TO OUTPUT-PROB-4.
+           MOVE WRPT-SCORE(WS-I 4) TO OUTPUT-SCORE-4.
+           MOVE "(4)" TO OUTPUT-PROB-5.
+           MOVE WRPT-SCORE(WS-I 5) TO OUTPUT-SCORE-5.
+           MOVE "(5)" TO OUTPUT-PROB-6.
+           MOVE WRPT-SCORE(WS-I 6) TO OUTPUT-SCORE-6.
+           MOVE "(6)" TO OUTPUT-PROB-7.
+           MOVE WRPT-SCORE(WS-I 7) TO OUTPUT-SCORE-7.
+           MOVE "(7)" TO OUTPUT-PROB-8.
+           MOVE WRPT-SCORE(WS-I 8) TO OUTPUT-SCORE-8.
+           MOVE "(8)" TO OUTPUT-PROB-9.
+           MOVE WRPT-SCORE(WS-I 9) TO OUTPUT-SCORE-9.
+           MOVE "(9)" TO OUTPUT-PROB-10.
+           MOVE WRPT-SCORE(WS-I 10) TO OUTPUT-SCORE-10.
+           MOVE "T:" TO OUTPUT-TOTAL.
+           MOVE WRPT-TOTAL(WS-I) TO OUTPUT-TOTALSCORE.
+           WRITE OUTPUT-DATA.
+           PERFORM WRITE-CSV-LINE.
+
+      * reportcob.csv IS THE SAME STANDINGS TABLE reportcob.txt JUST
+      * WROTE, ONE LINE PER TEAM IN THE SAME RANK ORDER, AS PLAIN
+      * COMMA-SEPARATED FIELDS INSTEAD OF FIXED-WIDTH COLUMNS SO IT
+      * CAN BE PASTED STRAIGHT INTO A SPREADSHEET WITHOUT TRIMMING EACH
+      * CELL BY HAND. EVERY VALUE IS BUILT UP IN CSV-DATA WITH STRING,
+      * TRIMMED TO ITS MINIMAL WIDTH FIRST, RATHER THAN MOVED INTO A
+      * FIXED-WIDTH ZZ9/A(15) CELL THE WAY OUTPUT-DATA'S COLUMNS ARE.
+       WRITE-CSV-LINE.
+           MOVE SPACES TO CSV-DATA.
+           MOVE 1 TO WS-CSV-PTR.
+           MOVE WRPT-RANK(WS-I) TO WS-CSV-NUM.
+           STRING FUNCTION TRIM(WS-CSV-NUM) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               INTO CSV-DATA WITH POINTER WS-CSV-PTR
+           END-STRING.
+           STRING FUNCTION TRIM(WRPT-NAME(WS-I)) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               INTO CSV-DATA WITH POINTER WS-CSV-PTR
+           END-STRING.
+           MOVE WRPT-SCORE(WS-I 1) TO WS-CSV-NUM.
+           STRING FUNCTION TRIM(WS-CSV-NUM) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               INTO CSV-DATA WITH POINTER WS-CSV-PTR
+           END-STRING.
+           MOVE WRPT-SCORE(WS-I 2) TO WS-CSV-NUM.
+           STRING FUNCTION TRIM(WS-CSV-NUM) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               INTO CSV-DATA WITH POINTER WS-CSV-PTR
+           END-STRING.
+           MOVE WRPT-SCORE(WS-I 3) TO WS-CSV-NUM.
+           STRING FUNCTION TRIM(WS-CSV-NUM) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               INTO CSV-DATA WITH POINTER WS-CSV-PTR
+           END-STRING.
+           MOVE WRPT-SCORE(WS-I 4) TO WS-CSV-NUM.
+           STRING FUNCTION TRIM(WS-CSV-NUM) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               INTO CSV-DATA WITH POINTER WS-CSV-PTR
+           END-STRING.
+           MOVE WRPT-SCORE(WS-I 5) TO WS-CSV-NUM.
+           STRING FUNCTION TRIM(WS-CSV-NUM) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               INTO CSV-DATA WITH POINTER WS-CSV-PTR
+           END-STRING.
+           MOVE WRPT-SCORE(WS-I 6) TO WS-CSV-NUM.
+           STRING FUNCTION TRIM(WS-CSV-NUM) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               INTO CSV-DATA WITH POINTER WS-CSV-PTR
+           END-STRING.
+           MOVE WRPT-SCORE(WS-I 7) TO WS-CSV-NUM.
+           STRING FUNCTION TRIM(WS-CSV-NUM) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               INTO CSV-DATA WITH POINTER WS-CSV-PTR
+           END-STRING.
+           MOVE WRPT-SCORE(WS-I 8) TO WS-CSV-NUM.
+           STRING FUNCTION TRIM(WS-CSV-NUM) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               INTO CSV-DATA WITH POINTER WS-CSV-PTR
+           END-STRING.
+           MOVE WRPT-SCORE(WS-I 9) TO WS-CSV-NUM.
+           STRING FUNCTION TRIM(WS-CSV-NUM) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               INTO CSV-DATA WITH POINTER WS-CSV-PTR
+           END-STRING.
+           MOVE WRPT-SCORE(WS-I 10) TO WS-CSV-NUM.
+           STRING FUNCTION TRIM(WS-CSV-NUM) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               INTO CSV-DATA WITH POINTER WS-CSV-PTR
+           END-STRING.
+           MOVE WRPT-TOTAL(WS-I) TO WS-CSV-NUM.
+           STRING FUNCTION TRIM(WS-CSV-NUM) DELIMITED BY SIZE
+               INTO CSV-DATA WITH POINTER WS-CSV-PTR
+           END-STRING.
+           WRITE CSV-DATA.
+
+      * RE-SORTS THE SAME STANDINGS TABLE THE WEIGHTED-SCORE REPORT
+      * ALREADY BUFFERED (SEE SAVE-TEAM-TO-REPORT) INTO ICPC ORDER -
+      * MOST PROBLEMS SOLVED FIRST, TIES BROKEN BY LOWEST PENALTY TIME,
+      * REMAINING TIES BROKEN BY TEAM NAME. reportcob.txt HAS ALREADY
+      * BEEN WRITTEN BY THE TIME THIS RUNS, SO REUSING WRPT-RANK FOR
+      * THE NEW ORDERING IS SAFE.
+       SORT-PENALTY-TABLE.
+           MOVE 'N' TO WS-SORTED-SW.
+           PERFORM SORT-PENALTY-PASS UNTIL WS-SORTED-SW = 'Y'.
+           MOVE 1 TO WS-I.
+           PERFORM ASSIGN-REPORT-RANK
+               VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-REPORT-COUNT.
+
+       SORT-PENALTY-PASS.
+           MOVE 'Y' TO WS-SORTED-SW.
+           PERFORM COMPARE-PENALTY-PAIR
+               VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-REPORT-COUNT - 1.
+
+       COMPARE-PENALTY-PAIR.
+           COMPUTE WS-J = WS-I + 1.
+           IF WRPT-SOLVES(WS-I) < WRPT-SOLVES(WS-J)
+               PERFORM SWAP-REPORT-ENTRIES
+               MOVE 'N' TO WS-SORTED-SW
+           ELSE
+               IF WRPT-SOLVES(WS-I) = WRPT-SOLVES(WS-J)
+                   IF WRPT-PENALTY(WS-I) > WRPT-PENALTY(WS-J)
+                       PERFORM SWAP-REPORT-ENTRIES
+                       MOVE 'N' TO WS-SORTED-SW
+                   ELSE
+                       IF WRPT-PENALTY(WS-I) = WRPT-PENALTY(WS-J)
+                       AND WRPT-NAME(WS-I) > WRPT-NAME(WS-J)
+                           PERFORM SWAP-REPORT-ENTRIES
+                           MOVE 'N' TO WS-SORTED-SW
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       WRITE-PENALTY-TABLE.
+      * WRITES THE STANDINGS TABLE OUT IN ICPC ORDER, ONE LINE PER
+      * TEAM, NOW THAT SORT-PENALTY-TABLE HAS ASSIGNED WRPT-RANK.
+           PERFORM WRITE-PENALTY-LINE
+               VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-REPORT-COUNT.
+
+       WRITE-PENALTY-LINE.
+      * PENALTY-REPORT'S HEADER AND DATA RECORDS SHARE ONE FD BUFFER,
+      * SO A BLANK-OUT IS NEEDED HERE TOO OR BYTES THE HEADER LINE LEFT
+      * BEHIND WOULD BLEED INTO WHICHEVER FIELDS THIS PARAGRAPH DOESN'T
+      * EXPLICITLY SET ON EVERY CALL.
+           MOVE SPACES TO PENALTY-DATA.
+           MOVE WRPT-RANK(WS-I) TO PENALTY-RANK.
+           MOVE WRPT-NAME(WS-I) TO PENALTY-NAME.
+           MOVE "SOLVED:" TO PENALTY-SOLVE-TEXT.
+           MOVE WRPT-SOLVES(WS-I) TO PENALTY-SOLVES.
+           MOVE "PENALTY:" TO PENALTY-TIME-TEXT.
+           MOVE WRPT-PENALTY(WS-I) TO PENALTY-MINUTES.
+           WRITE PENALTY-DATA.
 
        COMPUTING.
       *    DISPLAY WS-TEAMS-NAME "---REFER TO---" WS-SUBMIT-NAME.
       *    DISPLAY "ID: " WS-PROB-ID " SCORE: " WS-SCORE.
-      *    DISPLAY "LAST SCORE: " WS-LAST-PROB-ID.
       *    DISPLAY "CALCULATING...........".
            COMPUTE WS-AVGSCORE = WS-AVGSCORE * (WS-TIMES - 1).
            COMPUTE WS-AVGSCORE = (WS-AVGSCORE + WS-SCORE).
@@ -291,7 +1184,7 @@
            END-IF.
            IF WS-SCORE = 100
                COMPUTE WS-FINALSCORE = 0.6 * WS-SCORE +
-      -0.3 * WS-AVGSCORE + 0.1 * WS-ROBUST
+                   0.3 * WS-AVGSCORE + 0.1 * WS-ROBUST
            END-IF.
            IF WS-SCORE < 100
            COMPUTE WS-FINALSCORE = 0.6 * WS-SCORE * WS-DECAY
@@ -302,9 +1195,10 @@
            MOVE WS-FINALSCORE TO WS-CHECK-TWO.
 
            DISPLAY "SCORE IS: " WS-FINALSCORE.
-           COMPUTE WS-OUTPUT-INDEX = WS-PROB-ID + 1.
-           MOVE WS-FINALSCORE TO WS-OUTPUT(WS-OUTPUT-INDEX).
+           MOVE WS-FINALSCORE
+               TO WST-OUTPUT-SCORE(WS-TEAM-SLOT WS-OUTPUT-INDEX).
 
            IF WS-CHECK NOT EQUAL WS-CHECK-TWO
-               MOVE WS-CHECK TO WS-OUTPUT(WS-OUTPUT-INDEX)
+               MOVE WS-CHECK
+                   TO WST-OUTPUT-SCORE(WS-TEAM-SLOT WS-OUTPUT-INDEX)
            END-IF.
